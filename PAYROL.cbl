@@ -8,8 +8,27 @@
       *-------------
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT PRINT-LINE ASSIGN TO './out/payrol_sysout.data'.
+           SELECT PRINT-LINE ASSIGN TO './out/payrol_sysout.data'
+               FILE STATUS IS WS-PRINT-STATUS.
            SELECT ACCT-REC  ASSIGN TO './data/payrol.data'.
+           SELECT SORTED-ACCT-REC ASSIGN TO './out/payrol_sorted.data'.
+           SELECT SORT-WORK ASSIGN TO 'payrolsw'.
+           SELECT EXCEPTION-RPT ASSIGN TO './out/payrol_except.data'.
+           SELECT YTD-SORT-WORK ASSIGN TO 'payrolytdsw'.
+           SELECT YTD-CURRENT-SORTED
+               ASSIGN TO './out/payrol_ytd_current.data'.
+           SELECT YTD-MASTER-IN ASSIGN TO './data/payrol_ytd.data'.
+           SELECT YTD-MASTER-OUT ASSIGN TO './out/payrol_ytd_new.data'.
+           SELECT CSV-RPT ASSIGN TO './out/payrol_csv.data'
+               FILE STATUS IS WS-CSV-STATUS.
+           SELECT ACH-RPT ASSIGN TO './out/payrol_ach.data'
+               FILE STATUS IS WS-ACH-STATUS.
+           SELECT RUN-DATE-PARM
+               ASSIGN TO './data/payrol_rundate.data'
+               FILE STATUS IS WS-RUNDATE-STATUS.
+           SELECT CHECKPOINT-FILE
+               ASSIGN TO './data/payrol_checkpoint.data'
+               FILE STATUS IS WS-CKPT-STATUS.
       *-------------
        DATA DIVISION.
       *-------------
@@ -18,24 +37,328 @@
        01  PRINT-REC.
            05  ACCT-NO-O      PIC X(8).
            05  FILLER         PIC X(02) VALUE SPACES.
+           05  DEPT-O         PIC X(04).
+           05  FILLER         PIC X(02) VALUE SPACES.
            05  LAST-NAME-O    PIC X(20).
            05  FILLER         PIC X(02) VALUE SPACES.
            05  FIRST-NAME-O   PIC X(15).
+           05  FILLER         PIC X(02) VALUE SPACES.
+           05  HOURS-O        PIC ZZ9.99.
+           05  FILLER         PIC X(02) VALUE SPACES.
+           05  RATE-O         PIC ZZ9.99.
+           05  FILLER         PIC X(02) VALUE SPACES.
+           05  GROSS-O        PIC Z,ZZZ,ZZ9.99.
+           05  FILLER         PIC X(02) VALUE SPACES.
+           05  DEDUCT-O       PIC Z,ZZZ,ZZ9.99.
+           05  FILLER         PIC X(02) VALUE SPACES.
+           05  NET-O          PIC Z,ZZZ,ZZ9.99.
 
       *
        FD  ACCT-REC RECORDING MODE F.
+       01  ACCT-REC-IN.
+           05  ACCT-NO-IN         PIC X(08).
+           05  DEPT-CODE-IN       PIC X(04).
+           05  LAST-NAME-IN       PIC X(20).
+           05  FIRST-NAME-IN      PIC X(15).
+           05  HOURS-WORKED-IN    PIC 9(03)V9(02).
+           05  PAY-RATE-IN        PIC 9(03)V9(02).
+           05  GROSS-PAY-IN       PIC 9(07)V9(02).
+           05  DEDUCTIONS-IN      PIC 9(07)V9(02).
+           05  NET-PAY-IN         PIC 9(07)V9(02).
+           05  ROUTING-NO-IN      PIC X(09).
+           05  BANK-ACCT-NO-IN    PIC X(17).
+      *
+       SD  SORT-WORK.
+       01  SORT-FIELDS.
+           05  SW-ACCT-NO         PIC X(08).
+           05  SW-DEPT-CODE       PIC X(04).
+           05  FILLER             PIC X(98).
+      *
+       FD  SORTED-ACCT-REC RECORDING MODE F.
        01  ACCT-FIELDS.
            05  ACCT-NO            PIC X(08).
+           05  DEPT-CODE          PIC X(04).
            05  LAST-NAME          PIC X(20).
            05  FIRST-NAME         PIC X(15).
+           05  HOURS-WORKED       PIC 9(03)V9(02).
+           05  PAY-RATE           PIC 9(03)V9(02).
+           05  GROSS-PAY          PIC 9(07)V9(02).
+           05  DEDUCTIONS         PIC 9(07)V9(02).
+           05  NET-PAY            PIC 9(07)V9(02).
+           05  ROUTING-NO         PIC X(09).
+           05  BANK-ACCT-NO       PIC X(17).
+      *
+       FD  EXCEPTION-RPT RECORDING MODE F.
+       01  EXCEPTION-REC.
+           05  EXC-ACCT-NO-O      PIC X(08).
+           05  FILLER             PIC X(02) VALUE SPACES.
+           05  EXC-LAST-NAME-O    PIC X(20).
+           05  FILLER             PIC X(02) VALUE SPACES.
+           05  EXC-FIRST-NAME-O   PIC X(15).
+           05  FILLER             PIC X(02) VALUE SPACES.
+           05  EXC-REASON-CODE-O  PIC 9(02).
+           05  FILLER             PIC X(02) VALUE SPACES.
+           05  EXC-REASON-TEXT-O  PIC X(30).
+      *
+       SD  YTD-SORT-WORK.
+       01  YTD-SORT-FIELDS.
+           05  YS-ACCT-NO         PIC X(08).
+           05  FILLER             PIC X(102).
+      *
+       FD  YTD-CURRENT-SORTED RECORDING MODE F.
+       01  YTD-CURR-FIELDS.
+           05  YC-ACCT-NO         PIC X(08).
+           05  YC-DEPT-CODE       PIC X(04).
+           05  YC-LAST-NAME       PIC X(20).
+           05  YC-FIRST-NAME      PIC X(15).
+           05  YC-HOURS-WORKED    PIC 9(03)V9(02).
+           05  YC-PAY-RATE        PIC 9(03)V9(02).
+           05  YC-GROSS-PAY       PIC 9(07)V9(02).
+           05  YC-DEDUCTIONS      PIC 9(07)V9(02).
+           05  YC-NET-PAY         PIC 9(07)V9(02).
+           05  YC-ROUTING-NO      PIC X(09).
+           05  YC-BANK-ACCT-NO    PIC X(17).
+      *
+       FD  YTD-MASTER-IN RECORDING MODE F.
+       01  YTD-REC-IN.
+           05  YM-ACCT-NO         PIC X(08).
+           05  YM-LAST-NAME       PIC X(20).
+           05  YM-FIRST-NAME      PIC X(15).
+           05  YM-YTD-GROSS       PIC 9(09)V9(02).
+           05  YM-YTD-DEDUCT      PIC 9(09)V9(02).
+           05  YM-YTD-NET         PIC 9(09)V9(02).
+      *
+       FD  YTD-MASTER-OUT RECORDING MODE F.
+       01  YTD-REC-OUT.
+           05  YMO-ACCT-NO        PIC X(08).
+           05  YMO-LAST-NAME      PIC X(20).
+           05  YMO-FIRST-NAME     PIC X(15).
+           05  YMO-YTD-GROSS      PIC 9(09)V9(02).
+           05  YMO-YTD-DEDUCT     PIC 9(09)V9(02).
+           05  YMO-YTD-NET        PIC 9(09)V9(02).
+      *
+       FD  CSV-RPT RECORDING MODE F.
+       01  CSV-REC                PIC X(120).
+      *
+       FD  ACH-RPT RECORDING MODE F.
+       01  ACH-REC                PIC X(94).
+      *
+       FD  RUN-DATE-PARM RECORDING MODE F.
+       01  RUN-DATE-PARM-REC.
+           05  RDP-YEAR           PIC 9(04).
+           05  RDP-MONTH          PIC 9(02).
+           05  RDP-DAY            PIC 9(02).
+      *
+       FD  CHECKPOINT-FILE RECORDING MODE F.
+       01  CHECKPOINT-REC.
+           05  CKPT-ACCT-NO          PIC X(08).
+           05  CKPT-DEPT-CODE        PIC X(04).
+           05  CKPT-EMP-COUNT        PIC 9(05).
+           05  CKPT-TOTAL-GROSS      PIC 9(09)V9(02).
+           05  CKPT-TOTAL-DEDUCT     PIC 9(09)V9(02).
+           05  CKPT-TOTAL-NET        PIC 9(09)V9(02).
+           05  CKPT-DT-EMP-COUNT     PIC 9(05).
+           05  CKPT-DT-TOTAL-GROSS   PIC 9(09)V9(02).
+           05  CKPT-DT-TOTAL-DEDUCT  PIC 9(09)V9(02).
+           05  CKPT-DT-TOTAL-NET     PIC 9(09)V9(02).
+           05  CKPT-PAGE-NO          PIC 9(04).
+           05  CKPT-LINE-COUNT       PIC 9(03).
+           05  CKPT-PREV-DEPT        PIC X(04).
+           05  CKPT-ACH-ENTRY-COUNT  PIC 9(06).
+           05  CKPT-ACH-TOTAL-CREDIT PIC 9(12).
+           05  CKPT-ACH-TRACE-SEQ    PIC 9(07).
       *
        WORKING-STORAGE SECTION.
        01  FLAGS.
            05 LASTREC         PIC X VALUE SPACE.
+           05 LASTREC-IN      PIC X VALUE SPACE.
+           05 YTD-MASTER-EOF  PIC X VALUE SPACE.
+           05 YTD-CURRENT-EOF PIC X VALUE SPACE.
+           05 WS-RESTART-FLAG PIC X VALUE 'N'.
+           05 WS-CKPT-EOF     PIC X VALUE SPACE.
+      *
+       01  WS-CKPT-STATUS     PIC XX VALUE SPACES.
+      *
+       01  WS-RUNDATE-STATUS  PIC XX VALUE SPACES.
+      *
+       01  WS-PRINT-STATUS    PIC XX VALUE SPACES.
+      *
+       01  WS-CSV-STATUS      PIC XX VALUE SPACES.
+      *
+       01  WS-ACH-STATUS      PIC XX VALUE SPACES.
+      *
+       01  WS-CHECKPOINT-SAVE.
+           05  CKSAVE-ACCT-NO          PIC X(08).
+           05  CKSAVE-DEPT-CODE        PIC X(04).
+           05  CKSAVE-EMP-COUNT        PIC 9(05).
+           05  CKSAVE-TOTAL-GROSS      PIC 9(09)V9(02).
+           05  CKSAVE-TOTAL-DEDUCT     PIC 9(09)V9(02).
+           05  CKSAVE-TOTAL-NET        PIC 9(09)V9(02).
+           05  CKSAVE-DT-EMP-COUNT     PIC 9(05).
+           05  CKSAVE-DT-TOTAL-GROSS   PIC 9(09)V9(02).
+           05  CKSAVE-DT-TOTAL-DEDUCT  PIC 9(09)V9(02).
+           05  CKSAVE-DT-TOTAL-NET     PIC 9(09)V9(02).
+           05  CKSAVE-PAGE-NO          PIC 9(04).
+           05  CKSAVE-LINE-COUNT       PIC 9(03).
+           05  CKSAVE-PREV-DEPT        PIC X(04).
+           05  CKSAVE-ACH-ENTRY-COUNT  PIC 9(06).
+           05  CKSAVE-ACH-TOTAL-CREDIT PIC 9(12).
+           05  CKSAVE-ACH-TRACE-SEQ    PIC 9(07).
+      *
+       01  YTD-KEYS.
+           05  WS-YM-KEY          PIC X(08) VALUE SPACES.
+           05  WS-YS-KEY          PIC X(08) VALUE SPACES.
+      *
+       01  CSV-HEADER-LINE.
+           05  FILLER         PIC X(08) VALUE 'Account,'.
+           05  FILLER         PIC X(05) VALUE 'Dept,'.
+           05  FILLER         PIC X(10) VALUE 'Last Name,'.
+           05  FILLER         PIC X(11) VALUE 'First Name,'.
+           05  FILLER         PIC X(06) VALUE 'Hours,'.
+           05  FILLER         PIC X(05) VALUE 'Rate,'.
+           05  FILLER         PIC X(06) VALUE 'Gross,'.
+           05  FILLER         PIC X(07) VALUE 'Deduct,'.
+           05  FILLER         PIC X(03) VALUE 'Net'.
+           05  FILLER         PIC X(59) VALUE SPACES.
+      *
+       01  CSV-EDIT-FIELDS.
+           05  CSV-HOURS          PIC ZZ9.99.
+           05  CSV-RATE           PIC ZZ9.99.
+           05  CSV-GROSS          PIC ZZZZZZ9.99.
+           05  CSV-DEDUCT         PIC ZZZZZZ9.99.
+           05  CSV-NET            PIC ZZZZZZ9.99.
+      *
+       01  ACH-ORIGINATOR-IDENTITY.
+           05  ACH-ORIGIN-ROUTING PIC X(10) VALUE '0000000001'.
+           05  ACH-ORIGIN-NAME-CO PIC X(23) VALUE 'PAYROLL DEPT'.
+           05  ACH-COMPANY-ID-NO  PIC X(10) VALUE '0000000001'.
+           05  ACH-COMPANY-NAME-O PIC X(16) VALUE 'PAYROLL DEPT'.
+           05  ACH-DEST-ROUTING   PIC X(10) VALUE '0000000002'.
+           05  ACH-DEST-NAME-BANK PIC X(23) VALUE 'RECEIVING BANK'.
+      *
+       01  ACH-FILE-HEADER.
+           05  AFH-RECORD-TYPE    PIC X(01) VALUE '1'.
+           05  AFH-PRIORITY-CODE  PIC X(02) VALUE '01'.
+           05  AFH-DEST-ROUTING   PIC X(10) VALUE SPACES.
+           05  AFH-ORIGIN-ID      PIC X(10) VALUE SPACES.
+           05  AFH-CREATION-DATE  PIC X(06) VALUE SPACES.
+           05  AFH-CREATION-TIME  PIC X(04) VALUE SPACES.
+           05  AFH-FILE-ID-MOD    PIC X(01) VALUE 'A'.
+           05  AFH-RECORD-SIZE    PIC X(03) VALUE '094'.
+           05  AFH-BLOCKING-FCTR  PIC X(02) VALUE '10'.
+           05  AFH-FORMAT-CODE    PIC X(01) VALUE '1'.
+           05  AFH-DEST-NAME      PIC X(23) VALUE SPACES.
+           05  AFH-ORIGIN-NAME    PIC X(23) VALUE SPACES.
+           05  AFH-REFERENCE-CODE PIC X(08) VALUE SPACES.
+      *
+       01  ACH-BATCH-HEADER.
+           05  ABH-RECORD-TYPE    PIC X(01) VALUE '5'.
+           05  ABH-SERVICE-CLASS  PIC X(03) VALUE '220'.
+           05  ABH-COMPANY-NAME   PIC X(16) VALUE SPACES.
+           05  ABH-DISCRETIONARY  PIC X(20) VALUE SPACES.
+           05  ABH-COMPANY-ID     PIC X(10) VALUE SPACES.
+           05  ABH-SEC-CODE       PIC X(03) VALUE 'PPD'.
+           05  ABH-ENTRY-DESC     PIC X(10) VALUE 'PAYROLL'.
+           05  ABH-DESC-DATE      PIC X(06) VALUE SPACES.
+           05  ABH-EFFECTIVE-DATE PIC X(06) VALUE SPACES.
+           05  ABH-SETTLE-DATE    PIC X(03) VALUE SPACES.
+           05  ABH-ORIG-STAT-CODE PIC X(01) VALUE '1'.
+           05  ABH-ORIG-ROUTING   PIC X(08) VALUE SPACES.
+           05  ABH-BATCH-NUMBER   PIC X(07) VALUE '0000001'.
+      *
+       01  ACH-ENTRY-DETAIL.
+           05  AED-RECORD-TYPE    PIC X(01) VALUE '6'.
+           05  AED-TRANS-CODE     PIC X(02) VALUE '22'.
+           05  AED-ROUTING        PIC X(09) VALUE SPACES.
+           05  AED-ACCOUNT-NO     PIC X(17) VALUE SPACES.
+           05  AED-AMOUNT         PIC 9(10) VALUE ZERO.
+           05  AED-IDENTIFICATION PIC X(15) VALUE SPACES.
+           05  AED-NAME           PIC X(22) VALUE SPACES.
+           05  AED-DISCRETIONARY  PIC X(02) VALUE SPACES.
+           05  AED-ADDENDA-IND    PIC X(01) VALUE '0'.
+           05  AED-TRACE-NUMBER   PIC X(15) VALUE SPACES.
+      *
+       01  ACH-BATCH-CONTROL.
+           05  ABC-RECORD-TYPE    PIC X(01) VALUE '8'.
+           05  ABC-SERVICE-CLASS  PIC X(03) VALUE '220'.
+           05  ABC-ENTRY-COUNT    PIC 9(06) VALUE ZERO.
+           05  ABC-ENTRY-HASH     PIC 9(10) VALUE ZERO.
+           05  ABC-TOTAL-DEBIT    PIC 9(12) VALUE ZERO.
+           05  ABC-TOTAL-CREDIT   PIC 9(12) VALUE ZERO.
+           05  ABC-COMPANY-ID     PIC X(10) VALUE SPACES.
+           05  ABC-MAC            PIC X(19) VALUE SPACES.
+           05  ABC-RESERVED       PIC X(06) VALUE SPACES.
+           05  ABC-ORIG-ROUTING   PIC X(08) VALUE SPACES.
+           05  ABC-BATCH-NUMBER   PIC X(07) VALUE '0000001'.
+      *
+       01  ACH-FILE-CONTROL.
+           05  AFC-RECORD-TYPE    PIC X(01) VALUE '9'.
+           05  AFC-BATCH-COUNT    PIC 9(06) VALUE ZERO.
+           05  AFC-BLOCK-COUNT    PIC 9(06) VALUE ZERO.
+           05  AFC-ENTRY-COUNT    PIC 9(08) VALUE ZERO.
+           05  AFC-ENTRY-HASH     PIC 9(10) VALUE ZERO.
+           05  AFC-TOTAL-DEBIT    PIC 9(12) VALUE ZERO.
+           05  AFC-TOTAL-CREDIT   PIC 9(12) VALUE ZERO.
+           05  AFC-RESERVED       PIC X(39) VALUE SPACES.
+      *
+       01  ACH-CONTROL-FIELDS.
+           05  WS-ACH-ENTRY-COUNT   PIC 9(06)     VALUE ZERO.
+           05  WS-ACH-ENTRY-HASH    PIC 9(10)     VALUE ZERO.
+           05  WS-ACH-TOTAL-CREDIT  PIC 9(12)     VALUE ZERO.
+           05  WS-ACH-AMOUNT-CENTS  PIC 9(10)     VALUE ZERO.
+           05  WS-ACH-TRACE-SEQ     PIC 9(07)     VALUE ZERO.
+      *
+       01  CONTROL-TOTALS.
+           05  CT-EMP-COUNT       PIC 9(05)     VALUE ZERO.
+           05  CT-TOTAL-GROSS     PIC 9(09)V9(02) VALUE ZERO.
+           05  CT-TOTAL-DEDUCT    PIC 9(09)V9(02) VALUE ZERO.
+           05  CT-TOTAL-NET       PIC 9(09)V9(02) VALUE ZERO.
+           05  CT-EXCEPT-COUNT    PIC 9(05)     VALUE ZERO.
+      *
+       01  EDIT-FIELDS.
+           05  WS-REASON-CODE     PIC 9(02)     VALUE ZERO.
+           05  WS-REASON-TEXT     PIC X(30)     VALUE SPACES.
+      *
+       01  EXCEPTION-HEADER-1.
+           05  FILLER    PIC X(24) VALUE 'Payroll Exception Report'.
+           05  FILLER    PIC X(56) VALUE SPACES.
+      *
+       01  EXCEPTION-HEADER-2.
+           05  FILLER         PIC X(08) VALUE 'Account '.
+           05  FILLER         PIC X(02) VALUE SPACES.
+           05  FILLER         PIC X(10) VALUE 'Last Name '.
+           05  FILLER         PIC X(12) VALUE SPACES.
+           05  FILLER         PIC X(11) VALUE 'First Name '.
+           05  FILLER         PIC X(06) VALUE SPACES.
+           05  FILLER         PIC X(04) VALUE 'Rsn '.
+           05  FILLER         PIC X(30) VALUE 'Reason'.
+      *
+       01  EXCEPTION-TRAILER.
+           05  FILLER         PIC X(20) VALUE 'Records Rejected    '.
+           05  EXC-TR-COUNT   PIC ZZ,ZZ9.
+           05  FILLER         PIC X(57) VALUE SPACES.
+      *
+       01  PAGE-CONTROL.
+           05  WS-PAGE-NO         PIC 9(04)     VALUE 1.
+           05  WS-LINE-COUNT      PIC 9(03)     VALUE ZERO.
+           05  WS-LINES-PER-PAGE  PIC 9(03)     VALUE 20.
+      *
+       01  DEPT-CONTROL.
+           05  WS-PREV-DEPT       PIC X(04)     VALUE SPACES.
+           05  WS-FIRST-RECORD    PIC X         VALUE 'Y'.
+      *
+       01  DEPT-TOTALS.
+           05  DT-EMP-COUNT       PIC 9(05)     VALUE ZERO.
+           05  DT-TOTAL-GROSS     PIC 9(09)V9(02) VALUE ZERO.
+           05  DT-TOTAL-DEDUCT    PIC 9(09)V9(02) VALUE ZERO.
+           05  DT-TOTAL-NET       PIC 9(09)V9(02) VALUE ZERO.
       *
        01  HEADER-1.
            05  FILLER         PIC X(20) VALUE 'Payroll Report for'.
-           05  FILLER         PIC X(60) VALUE SPACES.
+           05  FILLER         PIC X(50) VALUE SPACES.
+           05  FILLER         PIC X(05) VALUE 'Page '.
+           05  HDR-PAGE-NO    PIC ZZZ9.
+           05  FILLER         PIC X(01) VALUE SPACES.
       *
        01  HEADER-2.
            05  FILLER         PIC X(05) VALUE 'Year '.
@@ -51,18 +374,69 @@
        01  HEADER-3.
            05  FILLER         PIC X(08) VALUE 'Account '.
            05  FILLER         PIC X(02) VALUE SPACES.
+           05  FILLER         PIC X(04) VALUE 'Dept'.
+           05  FILLER         PIC X(02) VALUE SPACES.
            05  FILLER         PIC X(10) VALUE 'Last Name '.
            05  FILLER         PIC X(12) VALUE SPACES.
            05  FILLER         PIC X(11) VALUE 'First Name '.
-           05  FILLER         PIC X(30) VALUE SPACES.
+           05  FILLER         PIC X(06) VALUE SPACES.
+           05  FILLER         PIC X(07) VALUE '  Hours'.
+           05  FILLER         PIC X(01) VALUE SPACES.
+           05  FILLER         PIC X(07) VALUE '  Rate '.
+           05  FILLER         PIC X(01) VALUE SPACES.
+           05  FILLER         PIC X(10) VALUE '    Gross '.
+           05  FILLER         PIC X(04) VALUE SPACES.
+           05  FILLER         PIC X(10) VALUE '  Deduct. '.
+           05  FILLER         PIC X(04) VALUE SPACES.
+           05  FILLER         PIC X(12) VALUE '     Net    '.
       *
        01  HEADER-4.
            05  FILLER         PIC X(08) VALUE '--------'.
            05  FILLER         PIC X(02) VALUE SPACES.
+           05  FILLER         PIC X(04) VALUE '----'.
+           05  FILLER         PIC X(02) VALUE SPACES.
            05  FILLER         PIC X(10) VALUE '----------'.
            05  FILLER         PIC X(12) VALUE SPACES.
            05  FILLER         PIC X(11) VALUE '-----------'.
-           05  FILLER         PIC X(30) VALUE SPACES.
+           05  FILLER         PIC X(06) VALUE SPACES.
+           05  FILLER         PIC X(07) VALUE '-------'.
+           05  FILLER         PIC X(01) VALUE SPACES.
+           05  FILLER         PIC X(07) VALUE '-------'.
+           05  FILLER         PIC X(01) VALUE SPACES.
+           05  FILLER         PIC X(12) VALUE '------------'.
+           05  FILLER         PIC X(02) VALUE SPACES.
+           05  FILLER         PIC X(12) VALUE '------------'.
+           05  FILLER         PIC X(02) VALUE SPACES.
+           05  FILLER         PIC X(12) VALUE '------------'.
+      *
+       01  TRAILER-1.
+           05  FILLER         PIC X(18) VALUE 'Employees Printed '.
+           05  TR-EMP-COUNT   PIC ZZ,ZZ9.
+           05  FILLER         PIC X(02) VALUE SPACES.
+           05  FILLER         PIC X(10) VALUE 'Tot Gross '.
+           05  TR-TOTAL-GROSS PIC ZZZ,ZZZ,ZZ9.99.
+           05  FILLER         PIC X(02) VALUE SPACES.
+           05  FILLER         PIC X(12) VALUE 'Tot Deduct. '.
+           05  TR-TOTAL-DEDUCT PIC ZZZ,ZZZ,ZZ9.99.
+           05  FILLER         PIC X(02) VALUE SPACES.
+           05  FILLER         PIC X(08) VALUE 'Tot Net '.
+           05  TR-TOTAL-NET   PIC ZZZ,ZZZ,ZZ9.99.
+      *
+       01  DEPT-TRAILER-LINE.
+           05  FILLER         PIC X(14) VALUE 'Dept Subtotal '.
+           05  DTR-DEPT       PIC X(04).
+           05  FILLER         PIC X(02) VALUE SPACES.
+           05  FILLER         PIC X(06) VALUE 'Count '.
+           05  DTR-EMP-COUNT  PIC ZZ,ZZ9.
+           05  FILLER         PIC X(02) VALUE SPACES.
+           05  FILLER         PIC X(10) VALUE 'Tot Gross '.
+           05  DTR-TOTAL-GROSS PIC ZZZ,ZZZ,ZZ9.99.
+           05  FILLER         PIC X(02) VALUE SPACES.
+           05  FILLER         PIC X(12) VALUE 'Tot Deduct. '.
+           05  DTR-TOTAL-DEDUCT PIC ZZZ,ZZZ,ZZ9.99.
+           05  FILLER         PIC X(02) VALUE SPACES.
+           05  FILLER         PIC X(08) VALUE 'Tot Net '.
+           05  DTR-TOTAL-NET  PIC ZZZ,ZZZ,ZZ9.99.
       *
        01 WS-CURRENT-DATE-DATA.
            05  WS-CURRENT-DATE.
@@ -79,44 +453,489 @@
        PROCEDURE DIVISION.
       *------------------
        OPEN-FILES.
-           OPEN INPUT ACCT-REC.
-           OPEN OUTPUT PRINT-LINE.
+           PERFORM RESTART-CHECK.
+           PERFORM ESTABLISH-RUN-DATE.
+           OPEN OUTPUT EXCEPTION-RPT.
+           PERFORM WRITE-EXCEPTION-HEADERS.
+           SORT SORT-WORK
+               ON ASCENDING KEY SW-DEPT-CODE SW-ACCT-NO
+               INPUT PROCEDURE IS VALIDATE-RECORDS
+                   THRU VALIDATE-RECORDS-EXIT
+               GIVING SORTED-ACCT-REC.
+           PERFORM WRITE-EXCEPTION-TRAILER.
+           OPEN INPUT SORTED-ACCT-REC.
+           IF WS-RESTART-FLAG = 'Y'
+               OPEN EXTEND PRINT-LINE
+               IF WS-PRINT-STATUS NOT = '00'
+                   OPEN OUTPUT PRINT-LINE
+               END-IF
+               OPEN EXTEND CSV-RPT
+               IF WS-CSV-STATUS NOT = '00'
+                   OPEN OUTPUT CSV-RPT
+                   WRITE CSV-REC FROM CSV-HEADER-LINE
+               END-IF
+               OPEN EXTEND ACH-RPT
+               IF WS-ACH-STATUS NOT = '00'
+                   OPEN OUTPUT ACH-RPT
+                   PERFORM WRITE-ACH-FILE-HEADERS
+               END-IF
+               PERFORM RESTORE-FROM-CHECKPOINT
+               PERFORM SKIP-TO-RESTART-POINT
+           ELSE
+               OPEN OUTPUT PRINT-LINE
+               OPEN OUTPUT CSV-RPT
+               WRITE CSV-REC FROM CSV-HEADER-LINE
+               OPEN OUTPUT ACH-RPT
+               PERFORM WRITE-ACH-FILE-HEADERS
+           END-IF.
+           OPEN OUTPUT CHECKPOINT-FILE.
       *
        WRITE-HEADERS.
-           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-DATA.
            MOVE WS-CURRENT-YEAR  TO HDR-YR.
            MOVE WS-CURRENT-MONTH TO HDR-MO.
            MOVE WS-CURRENT-DAY   TO HDR-DAY.
-           WRITE PRINT-REC FROM HEADER-1.
-           WRITE PRINT-REC FROM HEADER-2.
-           MOVE SPACES TO PRINT-REC.
-           WRITE PRINT-REC AFTER ADVANCING 1 LINES.
-           WRITE PRINT-REC FROM HEADER-3 AFTER ADVANCING 1 LINES.
-           WRITE PRINT-REC FROM HEADER-4 AFTER ADVANCING 1 LINES.
-           MOVE SPACES TO PRINT-REC.
+           IF WS-RESTART-FLAG = 'Y'
+               PERFORM NEW-PAGE
+           ELSE
+               MOVE WS-PAGE-NO       TO HDR-PAGE-NO
+               WRITE PRINT-REC FROM HEADER-1
+               WRITE PRINT-REC FROM HEADER-2 AFTER ADVANCING 1 LINES
+               MOVE SPACES TO PRINT-REC
+               WRITE PRINT-REC AFTER ADVANCING 1 LINES
+               WRITE PRINT-REC FROM HEADER-3 AFTER ADVANCING 1 LINES
+               WRITE PRINT-REC FROM HEADER-4 AFTER ADVANCING 1 LINES
+               MOVE SPACES TO PRINT-REC
+           END-IF.
       *
        READ-NEXT-RECORD.
            PERFORM READ-RECORD
              PERFORM UNTIL LASTREC = 'Y'
+             PERFORM CHECK-DEPT-BREAK
              PERFORM WRITE-RECORD
              PERFORM READ-RECORD
            END-PERFORM
+           PERFORM WRITE-DEPT-TRAILER
+           PERFORM WRITE-TRAILER
+           PERFORM WRITE-ACH-TRAILER
            .
+      *
+       UPDATE-YTD-MASTER.
+           CLOSE SORTED-ACCT-REC.
+           SORT YTD-SORT-WORK
+               ON ASCENDING KEY YS-ACCT-NO
+               USING SORTED-ACCT-REC
+               GIVING YTD-CURRENT-SORTED.
+           OPEN INPUT YTD-MASTER-IN.
+           OPEN INPUT YTD-CURRENT-SORTED.
+           OPEN OUTPUT YTD-MASTER-OUT.
+           PERFORM READ-YTD-MASTER.
+           PERFORM READ-YTD-CURRENT.
+           PERFORM UNTIL YTD-MASTER-EOF = 'Y' AND YTD-CURRENT-EOF = 'Y'
+             PERFORM MERGE-YTD-ONE-RECORD
+           END-PERFORM.
+           CLOSE YTD-MASTER-IN.
+           CLOSE YTD-CURRENT-SORTED.
+           CLOSE YTD-MASTER-OUT.
       *
        CLOSE-STOP.
-           CLOSE ACCT-REC.
            CLOSE PRINT-LINE.
+           CLOSE EXCEPTION-RPT.
+           CLOSE CSV-RPT.
+           CLOSE ACH-RPT.
+           CLOSE CHECKPOINT-FILE.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           CLOSE CHECKPOINT-FILE.
            GOBACK.
       *
        READ-RECORD.
-           READ ACCT-REC
+           READ SORTED-ACCT-REC
            AT END MOVE 'Y' TO LASTREC
        END-READ.
+      *
+       CHECK-DEPT-BREAK.
+           IF WS-FIRST-RECORD = 'Y'
+               MOVE 'N' TO WS-FIRST-RECORD
+               MOVE DEPT-CODE TO WS-PREV-DEPT
+           ELSE
+               IF DEPT-CODE NOT = WS-PREV-DEPT
+                   PERFORM WRITE-DEPT-TRAILER
+                   PERFORM NEW-PAGE
+                   MOVE DEPT-CODE TO WS-PREV-DEPT
+               ELSE
+                   IF WS-LINE-COUNT NOT < WS-LINES-PER-PAGE
+                       PERFORM NEW-PAGE
+                   END-IF
+               END-IF
+           END-IF.
+      *
+       NEW-PAGE.
+           ADD 1 TO WS-PAGE-NO.
+           MOVE WS-PAGE-NO TO HDR-PAGE-NO.
+           WRITE PRINT-REC FROM HEADER-1 AFTER ADVANCING PAGE.
+           WRITE PRINT-REC FROM HEADER-2 AFTER ADVANCING 1 LINES.
+           MOVE SPACES TO PRINT-REC.
+           WRITE PRINT-REC AFTER ADVANCING 1 LINES.
+           WRITE PRINT-REC FROM HEADER-3 AFTER ADVANCING 1 LINES.
+           WRITE PRINT-REC FROM HEADER-4 AFTER ADVANCING 1 LINES.
+           MOVE SPACES TO PRINT-REC.
+           MOVE ZERO TO WS-LINE-COUNT.
       *
        WRITE-RECORD.
            MOVE ACCT-NO      TO  ACCT-NO-O.
+           MOVE DEPT-CODE    TO  DEPT-O.
            MOVE LAST-NAME    TO  LAST-NAME-O.
            MOVE FIRST-NAME   TO  FIRST-NAME-O.
-           WRITE PRINT-REC.
+           MOVE HOURS-WORKED TO  HOURS-O.
+           MOVE PAY-RATE     TO  RATE-O.
+           MOVE GROSS-PAY    TO  GROSS-O.
+           MOVE DEDUCTIONS   TO  DEDUCT-O.
+           MOVE NET-PAY      TO  NET-O.
+           WRITE PRINT-REC AFTER ADVANCING 1 LINES.
+           MOVE HOURS-WORKED TO CSV-HOURS.
+           MOVE PAY-RATE     TO CSV-RATE.
+           MOVE GROSS-PAY    TO CSV-GROSS.
+           MOVE DEDUCTIONS   TO CSV-DEDUCT.
+           MOVE NET-PAY      TO CSV-NET.
+           MOVE SPACES       TO CSV-REC.
+           STRING ACCT-NO      DELIMITED BY SPACE
+                  ','          DELIMITED BY SIZE
+                  DEPT-CODE    DELIMITED BY SPACE
+                  ','          DELIMITED BY SIZE
+                  FUNCTION TRIM (LAST-NAME)  DELIMITED BY SIZE
+                  ','          DELIMITED BY SIZE
+                  FUNCTION TRIM (FIRST-NAME) DELIMITED BY SIZE
+                  ','          DELIMITED BY SIZE
+                  CSV-HOURS    DELIMITED BY SIZE
+                  ','          DELIMITED BY SIZE
+                  CSV-RATE     DELIMITED BY SIZE
+                  ','          DELIMITED BY SIZE
+                  CSV-GROSS    DELIMITED BY SIZE
+                  ','          DELIMITED BY SIZE
+                  CSV-DEDUCT   DELIMITED BY SIZE
+                  ','          DELIMITED BY SIZE
+                  CSV-NET      DELIMITED BY SIZE
+                  INTO CSV-REC
+           END-STRING.
+           WRITE CSV-REC.
+           IF ROUTING-NO NOT = SPACES AND BANK-ACCT-NO NOT = SPACES
+               PERFORM WRITE-ACH-ENTRY
+           END-IF.
+           ADD 1                TO CT-EMP-COUNT.
+           ADD GROSS-PAY        TO CT-TOTAL-GROSS.
+           ADD DEDUCTIONS       TO CT-TOTAL-DEDUCT.
+           ADD NET-PAY          TO CT-TOTAL-NET.
+           ADD 1                TO DT-EMP-COUNT.
+           ADD GROSS-PAY        TO DT-TOTAL-GROSS.
+           ADD DEDUCTIONS       TO DT-TOTAL-DEDUCT.
+           ADD NET-PAY          TO DT-TOTAL-NET.
+           ADD 1                TO WS-LINE-COUNT.
+           MOVE ACCT-NO         TO CKPT-ACCT-NO.
+           MOVE DEPT-CODE       TO CKPT-DEPT-CODE.
+           MOVE CT-EMP-COUNT    TO CKPT-EMP-COUNT.
+           MOVE CT-TOTAL-GROSS  TO CKPT-TOTAL-GROSS.
+           MOVE CT-TOTAL-DEDUCT TO CKPT-TOTAL-DEDUCT.
+           MOVE CT-TOTAL-NET    TO CKPT-TOTAL-NET.
+           MOVE DT-EMP-COUNT    TO CKPT-DT-EMP-COUNT.
+           MOVE DT-TOTAL-GROSS  TO CKPT-DT-TOTAL-GROSS.
+           MOVE DT-TOTAL-DEDUCT TO CKPT-DT-TOTAL-DEDUCT.
+           MOVE DT-TOTAL-NET    TO CKPT-DT-TOTAL-NET.
+           MOVE WS-PAGE-NO      TO CKPT-PAGE-NO.
+           MOVE WS-LINE-COUNT   TO CKPT-LINE-COUNT.
+           MOVE WS-PREV-DEPT    TO CKPT-PREV-DEPT.
+           MOVE WS-ACH-ENTRY-COUNT  TO CKPT-ACH-ENTRY-COUNT.
+           MOVE WS-ACH-TOTAL-CREDIT TO CKPT-ACH-TOTAL-CREDIT.
+           MOVE WS-ACH-TRACE-SEQ    TO CKPT-ACH-TRACE-SEQ.
+           WRITE CHECKPOINT-REC.
+      *
+       WRITE-ACH-ENTRY.
+           MOVE ROUTING-NO     TO AED-ROUTING.
+           MOVE BANK-ACCT-NO   TO AED-ACCOUNT-NO.
+           COMPUTE WS-ACH-AMOUNT-CENTS = NET-PAY * 100.
+           MOVE WS-ACH-AMOUNT-CENTS TO AED-AMOUNT.
+           MOVE ACCT-NO        TO AED-IDENTIFICATION (1:8).
+           STRING FUNCTION TRIM (FIRST-NAME) DELIMITED BY SIZE
+                  ' '        DELIMITED BY SIZE
+                  FUNCTION TRIM (LAST-NAME) DELIMITED BY SIZE
+                  INTO AED-NAME
+           END-STRING.
+           ADD 1 TO WS-ACH-TRACE-SEQ.
+           MOVE ACH-ORIGIN-ROUTING (1:8) TO AED-TRACE-NUMBER (1:8).
+           MOVE WS-ACH-TRACE-SEQ TO AED-TRACE-NUMBER (9:7).
+           WRITE ACH-REC FROM ACH-ENTRY-DETAIL.
+           ADD 1                    TO WS-ACH-ENTRY-COUNT.
+           ADD WS-ACH-AMOUNT-CENTS  TO WS-ACH-TOTAL-CREDIT.
+      *
+       WRITE-DEPT-TRAILER.
+           IF DT-EMP-COUNT > ZERO
+               MOVE WS-PREV-DEPT    TO DTR-DEPT
+               MOVE DT-EMP-COUNT    TO DTR-EMP-COUNT
+               MOVE DT-TOTAL-GROSS  TO DTR-TOTAL-GROSS
+               MOVE DT-TOTAL-DEDUCT TO DTR-TOTAL-DEDUCT
+               MOVE DT-TOTAL-NET    TO DTR-TOTAL-NET
+               MOVE SPACES TO PRINT-REC
+               WRITE PRINT-REC AFTER ADVANCING 1 LINES
+               WRITE PRINT-REC FROM DEPT-TRAILER-LINE AFTER ADVANCING 1
+                   LINES
+               MOVE ZERO TO DT-EMP-COUNT DT-TOTAL-GROSS
+                            DT-TOTAL-DEDUCT DT-TOTAL-NET
+           END-IF.
+      *
+       WRITE-TRAILER.
+           MOVE SPACES       TO PRINT-REC.
+           WRITE PRINT-REC AFTER ADVANCING 1 LINES.
+           MOVE CT-EMP-COUNT    TO TR-EMP-COUNT.
+           MOVE CT-TOTAL-GROSS  TO TR-TOTAL-GROSS.
+           MOVE CT-TOTAL-DEDUCT TO TR-TOTAL-DEDUCT.
+           MOVE CT-TOTAL-NET    TO TR-TOTAL-NET.
+           WRITE PRINT-REC FROM TRAILER-1 AFTER ADVANCING 1 LINES.
+      *
+       WRITE-ACH-FILE-HEADERS.
+           MOVE WS-CURRENT-YEAR (3:2) TO AFH-CREATION-DATE (1:2).
+           MOVE WS-CURRENT-MONTH TO AFH-CREATION-DATE (3:2).
+           MOVE WS-CURRENT-DAY   TO AFH-CREATION-DATE (5:2).
+           MOVE WS-CURRENT-HOUR   TO AFH-CREATION-TIME (1:2).
+           MOVE WS-CURRENT-MINUTE TO AFH-CREATION-TIME (3:2).
+           MOVE ACH-DEST-ROUTING   TO AFH-DEST-ROUTING.
+           MOVE ACH-ORIGIN-ROUTING TO AFH-ORIGIN-ID.
+           MOVE ACH-DEST-NAME-BANK TO AFH-DEST-NAME.
+           MOVE ACH-ORIGIN-NAME-CO TO AFH-ORIGIN-NAME.
+           WRITE ACH-REC FROM ACH-FILE-HEADER.
+           MOVE AFH-CREATION-DATE TO ABH-DESC-DATE.
+           MOVE AFH-CREATION-DATE TO ABH-EFFECTIVE-DATE.
+           MOVE ACH-COMPANY-NAME-O TO ABH-COMPANY-NAME.
+           MOVE ACH-COMPANY-ID-NO  TO ABH-COMPANY-ID.
+           MOVE ACH-ORIGIN-ROUTING (1:8) TO ABH-ORIG-ROUTING.
+           WRITE ACH-REC FROM ACH-BATCH-HEADER.
+      *
+       WRITE-ACH-TRAILER.
+           MOVE WS-ACH-ENTRY-COUNT  TO ABC-ENTRY-COUNT.
+           MOVE WS-ACH-TOTAL-CREDIT TO ABC-TOTAL-CREDIT.
+           MOVE ACH-COMPANY-ID-NO       TO ABC-COMPANY-ID.
+           MOVE ACH-ORIGIN-ROUTING (1:8) TO ABC-ORIG-ROUTING.
+           WRITE ACH-REC FROM ACH-BATCH-CONTROL.
+           MOVE 1                   TO AFC-BATCH-COUNT.
+           COMPUTE AFC-BLOCK-COUNT =
+               (WS-ACH-ENTRY-COUNT + 4 + 9) / 10.
+           MOVE WS-ACH-ENTRY-COUNT  TO AFC-ENTRY-COUNT.
+           MOVE WS-ACH-TOTAL-CREDIT TO AFC-TOTAL-CREDIT.
+           WRITE ACH-REC FROM ACH-FILE-CONTROL.
+      *
+       READ-YTD-MASTER.
+           READ YTD-MASTER-IN
+               AT END
+                   MOVE 'Y' TO YTD-MASTER-EOF
+                   MOVE HIGH-VALUES TO WS-YM-KEY
+               NOT AT END
+                   MOVE YM-ACCT-NO TO WS-YM-KEY
+           END-READ.
+      *
+       READ-YTD-CURRENT.
+           READ YTD-CURRENT-SORTED
+               AT END
+                   MOVE 'Y' TO YTD-CURRENT-EOF
+                   MOVE HIGH-VALUES TO WS-YS-KEY
+               NOT AT END
+                   MOVE YC-ACCT-NO TO WS-YS-KEY
+           END-READ.
+      *
+       MERGE-YTD-ONE-RECORD.
+           IF WS-YM-KEY < WS-YS-KEY
+               PERFORM WRITE-YTD-MASTER-ONLY
+               PERFORM READ-YTD-MASTER
+           ELSE
+               IF WS-YS-KEY < WS-YM-KEY
+                   PERFORM WRITE-YTD-CURRENT-ONLY
+                   PERFORM READ-YTD-CURRENT
+               ELSE
+                   PERFORM WRITE-YTD-MATCHED
+                   PERFORM READ-YTD-MASTER
+                   PERFORM READ-YTD-CURRENT
+               END-IF
+           END-IF.
+      *
+       WRITE-YTD-MASTER-ONLY.
+           MOVE YM-ACCT-NO     TO YMO-ACCT-NO.
+           MOVE YM-LAST-NAME   TO YMO-LAST-NAME.
+           MOVE YM-FIRST-NAME  TO YMO-FIRST-NAME.
+           MOVE YM-YTD-GROSS   TO YMO-YTD-GROSS.
+           MOVE YM-YTD-DEDUCT  TO YMO-YTD-DEDUCT.
+           MOVE YM-YTD-NET     TO YMO-YTD-NET.
+           WRITE YTD-REC-OUT.
+      *
+       WRITE-YTD-CURRENT-ONLY.
+           MOVE YC-ACCT-NO     TO YMO-ACCT-NO.
+           MOVE YC-LAST-NAME   TO YMO-LAST-NAME.
+           MOVE YC-FIRST-NAME  TO YMO-FIRST-NAME.
+           MOVE YC-GROSS-PAY   TO YMO-YTD-GROSS.
+           MOVE YC-DEDUCTIONS  TO YMO-YTD-DEDUCT.
+           MOVE YC-NET-PAY     TO YMO-YTD-NET.
+           WRITE YTD-REC-OUT.
+      *
+       WRITE-YTD-MATCHED.
+           MOVE YM-ACCT-NO     TO YMO-ACCT-NO.
+           MOVE YC-LAST-NAME   TO YMO-LAST-NAME.
+           MOVE YC-FIRST-NAME  TO YMO-FIRST-NAME.
+           COMPUTE YMO-YTD-GROSS  = YM-YTD-GROSS  + YC-GROSS-PAY.
+           COMPUTE YMO-YTD-DEDUCT = YM-YTD-DEDUCT + YC-DEDUCTIONS.
+           COMPUTE YMO-YTD-NET    = YM-YTD-NET    + YC-NET-PAY.
+           WRITE YTD-REC-OUT.
+      *
+       ESTABLISH-RUN-DATE.
+           OPEN INPUT RUN-DATE-PARM.
+           IF WS-RUNDATE-STATUS = '00'
+               READ RUN-DATE-PARM
+                   AT END
+                       MOVE FUNCTION CURRENT-DATE
+                           TO WS-CURRENT-DATE-DATA
+                   NOT AT END
+                       IF RDP-YEAR  IS NUMERIC
+                           AND RDP-MONTH IS NUMERIC
+                           AND RDP-DAY   IS NUMERIC
+                           AND RDP-MONTH >= 1 AND RDP-MONTH <= 12
+                           AND RDP-DAY   >= 1 AND RDP-DAY   <= 31
+                           MOVE RDP-YEAR  TO WS-CURRENT-YEAR
+                           MOVE RDP-MONTH TO WS-CURRENT-MONTH
+                           MOVE RDP-DAY   TO WS-CURRENT-DAY
+                       ELSE
+                           MOVE FUNCTION CURRENT-DATE
+                               TO WS-CURRENT-DATE-DATA
+                       END-IF
+               END-READ
+               CLOSE RUN-DATE-PARM
+           ELSE
+               MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-DATA
+           END-IF.
+      *
+       RESTART-CHECK.
+           MOVE 'N' TO WS-RESTART-FLAG.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CKPT-STATUS = '00'
+               MOVE 'N' TO WS-CKPT-EOF
+               PERFORM READ-CHECKPOINT-REC
+               PERFORM UNTIL WS-CKPT-EOF = 'Y'
+                   MOVE 'Y' TO WS-RESTART-FLAG
+                   MOVE CHECKPOINT-REC TO WS-CHECKPOINT-SAVE
+                   PERFORM READ-CHECKPOINT-REC
+               END-PERFORM
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+      *
+       READ-CHECKPOINT-REC.
+           READ CHECKPOINT-FILE
+               AT END MOVE 'Y' TO WS-CKPT-EOF
+           END-READ.
+      *
+       RESTORE-FROM-CHECKPOINT.
+           MOVE CKSAVE-EMP-COUNT       TO CT-EMP-COUNT.
+           MOVE CKSAVE-TOTAL-GROSS     TO CT-TOTAL-GROSS.
+           MOVE CKSAVE-TOTAL-DEDUCT    TO CT-TOTAL-DEDUCT.
+           MOVE CKSAVE-TOTAL-NET       TO CT-TOTAL-NET.
+           MOVE CKSAVE-DT-EMP-COUNT    TO DT-EMP-COUNT.
+           MOVE CKSAVE-DT-TOTAL-GROSS  TO DT-TOTAL-GROSS.
+           MOVE CKSAVE-DT-TOTAL-DEDUCT TO DT-TOTAL-DEDUCT.
+           MOVE CKSAVE-DT-TOTAL-NET    TO DT-TOTAL-NET.
+           MOVE CKSAVE-PAGE-NO         TO WS-PAGE-NO.
+           MOVE CKSAVE-LINE-COUNT      TO WS-LINE-COUNT.
+           MOVE CKSAVE-PREV-DEPT       TO WS-PREV-DEPT.
+           MOVE CKSAVE-ACH-ENTRY-COUNT  TO WS-ACH-ENTRY-COUNT.
+           MOVE CKSAVE-ACH-TOTAL-CREDIT TO WS-ACH-TOTAL-CREDIT.
+           MOVE CKSAVE-ACH-TRACE-SEQ    TO WS-ACH-TRACE-SEQ.
+           MOVE 'N'                    TO WS-FIRST-RECORD.
+      *
+       SKIP-TO-RESTART-POINT.
+           PERFORM READ-RECORD.
+           PERFORM UNTIL LASTREC = 'Y'
+               OR (DEPT-CODE = CKSAVE-DEPT-CODE AND
+                   ACCT-NO = CKSAVE-ACCT-NO)
+               PERFORM READ-RECORD
+           END-PERFORM.
+      *
+       WRITE-EXCEPTION-HEADERS.
+           WRITE EXCEPTION-REC FROM EXCEPTION-HEADER-1.
+           MOVE SPACES TO EXCEPTION-REC.
+           WRITE EXCEPTION-REC AFTER ADVANCING 1 LINES.
+           WRITE EXCEPTION-REC FROM EXCEPTION-HEADER-2 AFTER ADVANCING 1
+               LINES.
+           MOVE SPACES TO EXCEPTION-REC.
+      *
+       WRITE-EXCEPTION-TRAILER.
+           MOVE SPACES TO EXCEPTION-REC.
+           WRITE EXCEPTION-REC AFTER ADVANCING 1 LINES.
+           MOVE CT-EXCEPT-COUNT TO EXC-TR-COUNT.
+           WRITE EXCEPTION-REC FROM EXCEPTION-TRAILER AFTER ADVANCING 1
+               LINES.
+      *
+       VALIDATE-RECORDS.
+           OPEN INPUT ACCT-REC
+           PERFORM READ-ACCT-RAW
+             PERFORM UNTIL LASTREC-IN = 'Y'
+             PERFORM VALIDATE-ONE-RECORD
+             PERFORM READ-ACCT-RAW
+           END-PERFORM
+           CLOSE ACCT-REC
+           .
+      *
+       VALIDATE-RECORDS-EXIT.
+           EXIT.
+      *
+       READ-ACCT-RAW.
+           READ ACCT-REC
+           AT END MOVE 'Y' TO LASTREC-IN
+       END-READ.
+      *
+       VALIDATE-ONE-RECORD.
+           MOVE ZERO   TO WS-REASON-CODE.
+           MOVE SPACES TO WS-REASON-TEXT.
+           IF ACCT-NO-IN = SPACES
+               MOVE 01 TO WS-REASON-CODE
+               MOVE 'Missing account number' TO WS-REASON-TEXT
+           ELSE
+               IF ACCT-NO-IN (2:7) IS NOT NUMERIC
+                   MOVE 02 TO WS-REASON-CODE
+                   MOVE 'Malformed account number' TO WS-REASON-TEXT
+               ELSE
+                   IF LAST-NAME-IN = SPACES
+                       MOVE 03 TO WS-REASON-CODE
+                       MOVE 'Missing last name' TO WS-REASON-TEXT
+                   ELSE
+                       IF FIRST-NAME-IN = SPACES
+                           MOVE 04 TO WS-REASON-CODE
+                           MOVE 'Missing first name' TO WS-REASON-TEXT
+                       ELSE
+                           IF ROUTING-NO-IN NOT = SPACES
+                               AND ROUTING-NO-IN IS NOT NUMERIC
+                               MOVE 05 TO WS-REASON-CODE
+                               MOVE 'Invalid routing number'
+                                   TO WS-REASON-TEXT
+                           END-IF
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+           IF WS-REASON-CODE = ZERO
+               IF (ROUTING-NO-IN = SPACES
+                   AND BANK-ACCT-NO-IN NOT = SPACES)
+                   OR (ROUTING-NO-IN NOT = SPACES
+                       AND BANK-ACCT-NO-IN = SPACES)
+                   MOVE 06 TO WS-REASON-CODE
+                   MOVE 'Incomplete direct deposit data'
+                       TO WS-REASON-TEXT
+               END-IF
+           END-IF.
+           IF WS-REASON-CODE = ZERO OR WS-REASON-CODE = 06
+               RELEASE SORT-FIELDS FROM ACCT-REC-IN
+           END-IF.
+           IF WS-REASON-CODE NOT = ZERO
+               PERFORM WRITE-EXCEPTION
+           END-IF.
+      *
+       WRITE-EXCEPTION.
+           MOVE ACCT-NO-IN     TO EXC-ACCT-NO-O.
+           MOVE LAST-NAME-IN   TO EXC-LAST-NAME-O.
+           MOVE FIRST-NAME-IN  TO EXC-FIRST-NAME-O.
+           MOVE WS-REASON-CODE TO EXC-REASON-CODE-O.
+           MOVE WS-REASON-TEXT TO EXC-REASON-TEXT-O.
+           WRITE EXCEPTION-REC AFTER ADVANCING 1 LINES.
+           ADD 1 TO CT-EXCEPT-COUNT.
 
 
